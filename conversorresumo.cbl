@@ -0,0 +1,208 @@
+      ******************************************************************
+      * Author: GABRIELA BARBOSA
+      * Date: 09/08/2026
+      * Purpose: RESUMO DIARIO DAS CONVERSOES REGISTRADAS EM TEMPLOG
+      * Tectonics: cobc
+      ******************************************************************
+      * Historico de alteracoes:
+      * 09/08/2026  CM  Programa criado para ler o TEMPLOG gerado por
+      *                 CONVERSOR-TEMPERATURA e totalizar, por escala
+      *                 de entrada, as conversoes do dia, alem do
+      *                 minimo, maximo e media das leituras.
+      * 09/08/2026  CM  Minimo, maximo e media passaram a ser
+      *                 calculados separadamente por escala de
+      *                 entrada, em vez de somar leituras de escalas
+      *                 diferentes em um unico total sem sentido
+      *                 fisico.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVERSOR-RESUMO-DIARIO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEMPLOG-ARQ ASSIGN TO "TEMPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-TEMPLOG.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TEMPLOG-ARQ.
+       01  TEMPLOG-REG.
+           05 TL-DATA             PIC 9(08).
+           05 FILLER              PIC X(01).
+           05 TL-HORA             PIC 9(08).
+           05 FILLER              PIC X(01).
+           05 TL-ESCALA           PIC X(01).
+           05 FILLER              PIC X(01).
+           05 TL-TEMPER           PIC -(05)9.99.
+           05 FILLER              PIC X(01).
+           05 TL-RESULTADO        PIC -(05)9.99.
+           05 FILLER              PIC X(41).
+
+       WORKING-STORAGE SECTION.
+       77  WS-STATUS-TEMPLOG PIC X(02)         VALUE SPACES.
+       77  WS-DATA-HOJE      PIC 9(08)         VALUE ZEROS.
+       77  WS-FIM-TEMPLOG    PIC X(01)         VALUE "N".
+           88 WS-FIM-DO-TEMPLOG                VALUE "S".
+       77  WS-QTD-TOTAL      PIC 9(07)   COMP  VALUE ZEROS.
+       77  WS-TEMPER-NUM     PIC S9(05)V9(02)  VALUE ZEROS.
+       77  WS-MEDIA-TEMPER   PIC S9(05)V9(02)  VALUE ZEROS.
+       77  WS-MIN-EDT        PIC -(05)9.99     VALUE ZEROS.
+       77  WS-MAX-EDT        PIC -(05)9.99     VALUE ZEROS.
+       77  WS-MEDIA-EDT      PIC -(05)9.99     VALUE ZEROS.
+
+      ******************************************************************
+      * WS-STATS-ESCALA - contagem, soma e faixa das leituras do dia,
+      * acumuladas separadamente por escala de entrada, para que o
+      * minimo/maximo/media nunca misture unidades diferentes.
+      ******************************************************************
+       01  WS-STATS-ESCALA.
+           05 WS-STATS-ITEM OCCURS 3 TIMES INDEXED BY WS-ESC-IDX.
+               10 WS-STATS-LETRA     PIC X(01).
+               10 WS-STATS-NOME      PIC X(10).
+               10 WS-STATS-QTD       PIC 9(07)         COMP VALUE ZERO.
+               10 WS-STATS-SOMA      PIC S9(09)V9(02)  VALUE ZERO.
+               10 WS-STATS-MIN       PIC S9(05)V9(02)  VALUE ZERO.
+               10 WS-STATS-MAX       PIC S9(05)V9(02)  VALUE ZERO.
+               10 WS-STATS-PRIMEIRO  PIC X(01)         VALUE "S".
+                   88 WS-STATS-E-O-PRIMEIRO             VALUE "S".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT
+
+           IF NOT WS-FIM-DO-TEMPLOG
+               PERFORM 2000-LER-TEMPLOG THRU 2000-LER-TEMPLOG-EXIT
+               PERFORM 3000-PROCESSAR-REG THRU 3000-PROCESSAR-REG-EXIT
+                   UNTIL WS-FIM-DO-TEMPLOG
+               CLOSE TEMPLOG-ARQ
+           END-IF
+
+           PERFORM 4000-IMPRIMIR-RESUMO THRU 4000-IMPRIMIR-RESUMO-EXIT
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - obtem a data do sistema e abre o TEMPLOG.
+      * Se o arquivo ainda nao existir (nenhuma conversao gravada),
+      * o resumo e emitido zerado em vez de abortar o programa.
+      ******************************************************************
+       1000-INICIALIZAR.
+           MOVE "C"         TO WS-STATS-LETRA (1)
+           MOVE "CELSIUS"   TO WS-STATS-NOME  (1)
+           MOVE "F"         TO WS-STATS-LETRA (2)
+           MOVE "FAHRENHEIT" TO WS-STATS-NOME (2)
+           MOVE "K"         TO WS-STATS-LETRA (3)
+           MOVE "KELVIN"    TO WS-STATS-NOME  (3)
+
+           ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD
+           OPEN INPUT TEMPLOG-ARQ
+           IF WS-STATUS-TEMPLOG = "35"
+               SET WS-FIM-DO-TEMPLOG TO TRUE
+           END-IF
+           .
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+       2000-LER-TEMPLOG.
+           READ TEMPLOG-ARQ
+               AT END
+                   SET WS-FIM-DO-TEMPLOG TO TRUE
+           END-READ
+           .
+       2000-LER-TEMPLOG-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-PROCESSAR-REG - acumula, para os registros da data de
+      * hoje, a contagem, o minimo, o maximo e a soma das temperaturas
+      * informadas, separadamente por escala de entrada em
+      * WS-STATS-ESCALA.
+      ******************************************************************
+       3000-PROCESSAR-REG.
+           IF TL-DATA = WS-DATA-HOJE
+               ADD 1 TO WS-QTD-TOTAL
+
+               EVALUATE TRUE
+                   WHEN TL-ESCALA = "C" OR "c"
+                       SET WS-ESC-IDX TO 1
+                   WHEN TL-ESCALA = "F" OR "f"
+                       SET WS-ESC-IDX TO 2
+                   WHEN TL-ESCALA = "K" OR "k"
+                       SET WS-ESC-IDX TO 3
+               END-EVALUATE
+
+               MOVE TL-TEMPER TO WS-TEMPER-NUM
+               ADD 1             TO WS-STATS-QTD (WS-ESC-IDX)
+               ADD WS-TEMPER-NUM TO WS-STATS-SOMA (WS-ESC-IDX)
+
+               IF WS-STATS-E-O-PRIMEIRO (WS-ESC-IDX)
+                   MOVE WS-TEMPER-NUM TO WS-STATS-MIN (WS-ESC-IDX)
+                   MOVE WS-TEMPER-NUM TO WS-STATS-MAX (WS-ESC-IDX)
+                   MOVE "N" TO WS-STATS-PRIMEIRO (WS-ESC-IDX)
+               ELSE
+                   IF WS-TEMPER-NUM < WS-STATS-MIN (WS-ESC-IDX)
+                       MOVE WS-TEMPER-NUM TO WS-STATS-MIN (WS-ESC-IDX)
+                   END-IF
+                   IF WS-TEMPER-NUM > WS-STATS-MAX (WS-ESC-IDX)
+                       MOVE WS-TEMPER-NUM TO WS-STATS-MAX (WS-ESC-IDX)
+                   END-IF
+               END-IF
+           END-IF
+
+           PERFORM 2000-LER-TEMPLOG THRU 2000-LER-TEMPLOG-EXIT
+           .
+       3000-PROCESSAR-REG-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-IMPRIMIR-RESUMO - exibe a contagem de conversoes do dia
+      * e, para cada escala de entrada com leituras, o minimo, o
+      * maximo e a media apurados separadamente nessa escala.
+      ******************************************************************
+       4000-IMPRIMIR-RESUMO.
+           DISPLAY "===== RESUMO DIARIO DE CONVERSOES - "
+               WS-DATA-HOJE " ====="
+           DISPLAY "CONVERSOES CELSIUS  -> FAHRENHEIT (C->F): "
+               WS-STATS-QTD (1)
+           DISPLAY "CONVERSOES FAHRENHEIT -> CELSIUS (F->C).: "
+               WS-STATS-QTD (2)
+           DISPLAY "CONVERSOES KELVIN -> CELSIUS (K->C)....: "
+               WS-STATS-QTD (3)
+           DISPLAY "TOTAL DE LEITURAS PROCESSADAS...........: "
+               WS-QTD-TOTAL
+
+           IF WS-QTD-TOTAL = 0
+               DISPLAY "NENHUMA LEITURA ENCONTRADA PARA A DATA DE HOJE"
+           ELSE
+               PERFORM 4100-IMPRIMIR-ESTATISTICA-ESCALA THRU
+                       4100-IMPRIMIR-ESTATISTICA-ESCALA-EXIT
+                   VARYING WS-ESC-IDX FROM 1 BY 1
+                   UNTIL WS-ESC-IDX > 3
+           END-IF
+           .
+       4000-IMPRIMIR-RESUMO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4100-IMPRIMIR-ESTATISTICA-ESCALA - exibe minimo, maximo e
+      * media das leituras de entrada de uma unica escala (indice
+      * WS-ESC-IDX), sem misturar com as demais escalas. Escalas sem
+      * nenhuma leitura no dia sao omitidas.
+      ******************************************************************
+       4100-IMPRIMIR-ESTATISTICA-ESCALA.
+           IF WS-STATS-QTD (WS-ESC-IDX) > 0
+               COMPUTE WS-MEDIA-TEMPER ROUNDED =
+                   WS-STATS-SOMA (WS-ESC-IDX) /
+                   WS-STATS-QTD (WS-ESC-IDX)
+               MOVE WS-STATS-MIN (WS-ESC-IDX) TO WS-MIN-EDT
+               MOVE WS-STATS-MAX (WS-ESC-IDX) TO WS-MAX-EDT
+               MOVE WS-MEDIA-TEMPER           TO WS-MEDIA-EDT
+               DISPLAY "LEITURAS EM " WS-STATS-NOME (WS-ESC-IDX)
+                   " - MINIMA: " WS-MIN-EDT
+                   "  MAXIMA: " WS-MAX-EDT
+                   "  MEDIA: " WS-MEDIA-EDT
+           END-IF
+           .
+       4100-IMPRIMIR-ESTATISTICA-ESCALA-EXIT.
+           EXIT.
+
+       END PROGRAM CONVERSOR-RESUMO-DIARIO.
