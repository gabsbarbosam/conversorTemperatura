@@ -3,36 +3,612 @@
       * Date: 20/08/2023
       * Purpose: CONVERSOR DE TEMPERATURA
       * Tectonics: cobc
+      ******************************************************************
+      * Historico de alteracoes:
+      * 09/08/2026  CM  Inclusao do modo de processamento em lote,
+      *                 lendo pares escala/temperatura de um arquivo
+      *                 em vez de exigir um ACCEPT por leitura.
+      * 09/08/2026  CM  Inclusao da escala Kelvin (K) como terceira
+      *                 opcao de entrada, convertida para Celsius.
+      * 09/08/2026  CM  WS-TEMPER passou a aceitar sinal, permitindo
+      *                 informar temperaturas negativas corretamente.
+      * 09/08/2026  CM  WS-RESUL passou a exibir duas casas decimais
+      *                 em vez de truncar o resultado para inteiro.
+      * 09/08/2026  CM  Cada conversao passou a ser gravada em
+      *                 TEMPLOG (data/hora, escala, entrada e
+      *                 resultado) para fins de auditoria.
+      * 09/08/2026  CM  O modo interativo passou a repetir o
+      *                 prompt de conversao ate o usuario optar
+      *                 por encerrar, em vez de rodar uma unica vez.
+      * 09/08/2026  CM  Novo modo (S)ENSOR le o arquivo de leituras
+      *                 de sensores (SENSFEED, largura fixa) e
+      *                 converte cada registro automaticamente.
+      * 09/08/2026  CM  Os modos LOTE e SENSOR passaram a gravar
+      *                 checkpoint periodico (CHKPTLOT / CHKPTSEN)
+      *                 para permitir reinicio apos o ultimo registro
+      *                 concluido em vez de reprocessar o lote inteiro.
+      * 09/08/2026  CM  Leituras fora da faixa fisicamente valida
+      *                 para a escala informada passaram a ser
+      *                 desviadas para o arquivo TEMPRJ em vez de
+      *                 serem convertidas normalmente.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONVERSOR-TEMPERATURA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEMPIN-ARQ ASSIGN TO "TEMPIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-TEMPIN.
+           SELECT SENSFEED-ARQ ASSIGN TO "SENSFEED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SENSFEED.
+           SELECT CHKPTLOT-ARQ ASSIGN TO "CHKPTLOT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CHKPTLOT.
+           SELECT CHKPTSEN-ARQ ASSIGN TO "CHKPTSEN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CHKPTSEN.
+           SELECT TEMPLOG-ARQ ASSIGN TO "TEMPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-TEMPLOG.
+           SELECT TEMPRJ-ARQ ASSIGN TO "TEMPRJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-TEMPRJ.
        DATA DIVISION.
        FILE SECTION.
+       FD  TEMPIN-ARQ.
+       01  TEMPIN-REG.
+           05 TI-ESCALA           PIC X(01).
+           05 FILLER              PIC X(01).
+           05 TI-TEMPER           PIC S9(05)V9(02) SIGN LEADING
+                                       SEPARATE.
+           05 FILLER              PIC X(70).
+
+       FD  SENSFEED-ARQ.
+       01  SENSFEED-REG.
+           05 SF-SENSOR-ID         PIC X(06).
+           05 FILLER               PIC X(01).
+           05 SF-ESCALA            PIC X(01).
+           05 FILLER               PIC X(01).
+           05 SF-TEMPER            PIC S9(05)V9(02) SIGN LEADING
+                                        SEPARATE.
+           05 FILLER               PIC X(63).
+
+       FD  CHKPTLOT-ARQ.
+       01  CHKPTLOT-REG.
+           05 CKL-QTD-PROCESSADOS  PIC 9(09).
+           05 FILLER               PIC X(71).
+
+       FD  CHKPTSEN-ARQ.
+       01  CHKPTSEN-REG.
+           05 CKS-QTD-PROCESSADOS  PIC 9(09).
+           05 FILLER               PIC X(71).
+
+       FD  TEMPLOG-ARQ.
+       01  TEMPLOG-REG.
+           05 TL-DATA             PIC 9(08).
+           05 FILLER              PIC X(01).
+           05 TL-HORA             PIC 9(08).
+           05 FILLER              PIC X(01).
+           05 TL-ESCALA           PIC X(01).
+           05 FILLER              PIC X(01).
+           05 TL-TEMPER           PIC -(05)9.99.
+           05 FILLER              PIC X(01).
+           05 TL-RESULTADO        PIC -(05)9.99.
+           05 FILLER              PIC X(41).
+
+       FD  TEMPRJ-ARQ.
+       01  TEMPRJ-REG.
+           05 TR-DATA             PIC 9(08).
+           05 FILLER              PIC X(01).
+           05 TR-HORA             PIC 9(08).
+           05 FILLER              PIC X(01).
+           05 TR-ORIGEM           PIC X(01).
+           05 FILLER              PIC X(01).
+           05 TR-ESCALA           PIC X(01).
+           05 FILLER              PIC X(01).
+           05 TR-TEMPER           PIC -(05)9.99.
+           05 FILLER              PIC X(01).
+           05 TR-MOTIVO           PIC X(40).
+           05 FILLER              PIC X(08).
+
        WORKING-STORAGE SECTION.
-           77 WS-CELSIUS      PIC 9(04)    VALUE ZEROS.
-           77 WS-FAHRENHEIT   PIC 9(04)    VALUE ZEROS.
-           77 WS-ESCALA       PIC X(01)    VALUE SPACES.
-           77 WS-TEMPER       PIC 9(05)    VALUE ZEROS.
-           77 WS-RESUL        PIC ZZZZ     VALUE ZEROS.
+       77  WS-CELSIUS      PIC S9(05)V9(02)  VALUE ZEROS.
+       77  WS-FAHRENHEIT   PIC S9(05)V9(02)  VALUE ZEROS.
+       77  WS-ESCALA       PIC X(01)         VALUE SPACES.
+       77  WS-TEMPER       PIC S9(05)V9(02) SIGN LEADING SEPARATE
+                                             VALUE ZEROS.
+       77  WS-RESUL        PIC -(4)9.99      VALUE ZEROS.
+       77  WS-NOME-DESTINO PIC X(10)    VALUE SPACES.
+       77  WS-MODO         PIC X(01)    VALUE SPACES.
+           88 WS-MODO-INTERATIVO       VALUE "I" "i".
+           88 WS-MODO-LOTE             VALUE "L" "l".
+           88 WS-MODO-SENSOR           VALUE "S" "s".
+       77  WS-FIM-TEMPIN   PIC X(01)    VALUE "N".
+           88 WS-FIM-DO-TEMPIN         VALUE "S".
+       77  WS-FIM-SENSFEED PIC X(01)    VALUE "N".
+           88 WS-FIM-DO-SENSFEED       VALUE "S".
+       77  WS-STATUS-TEMPIN   PIC X(02) VALUE SPACES.
+       77  WS-STATUS-SENSFEED PIC X(02) VALUE SPACES.
+       77  WS-STATUS-CHKPTLOT PIC X(02) VALUE SPACES.
+       77  WS-STATUS-CHKPTSEN PIC X(02) VALUE SPACES.
+       77  WS-QTD-REGISTROS PIC 9(09) COMP  VALUE ZEROS.
+       77  WS-QTD-PULAR     PIC 9(09) COMP  VALUE ZEROS.
+       77  WS-INTERVALO-CHECKPT PIC 9(05) COMP VALUE 1.
+       77  WS-CKPT-QUOCIENTE PIC 9(09) COMP VALUE ZEROS.
+       77  WS-CKPT-RESTO     PIC 9(05) COMP VALUE ZEROS.
+       77  WS-STATUS-TEMPRJ  PIC X(02)      VALUE SPACES.
+       77  WS-ORIGEM         PIC X(01)      VALUE SPACES.
+       77  WS-TEMPER-VALIDO  PIC X(01)      VALUE "S".
+           88 WS-TEMPERATURA-VALIDA         VALUE "S".
+       77  WS-MOTIVO-REJEITO PIC X(40)      VALUE SPACES.
+       77  WS-CONTINUA     PIC X(01)    VALUE "S".
+           88 WS-CONTINUA-SIM          VALUE "S" "s".
+       77  WS-STATUS-TEMPLOG PIC X(02) VALUE SPACES.
+       77  WS-DATA-SISTEMA PIC 9(08)   VALUE ZEROS.
+       77  WS-HORA-SISTEMA PIC 9(08)   VALUE ZEROS.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "INFORME ESCALA (F OU C)"
-            ACCEPT WS-ESCALA
-
-           IF WS-ESCALA = "F" or "f"
-                DISPLAY "INFORME A TEMPERATURA"
-                ACCEPT WS-TEMPER
-                COMPUTE WS-FAHRENHEIT = (WS-TEMPER - 32) / 1.8
-                MOVE WS-FAHRENHEIT TO WS-RESUL
-                DISPLAY "O RESULTADO EM CELSIUS EH " WS-RESUL
-           ELSE IF WS-ESCALA = "C" or "c"
+           OPEN EXTEND TEMPLOG-ARQ
+           IF WS-STATUS-TEMPLOG = "35"
+               OPEN OUTPUT TEMPLOG-ARQ
+           END-IF
+
+           OPEN EXTEND TEMPRJ-ARQ
+           IF WS-STATUS-TEMPRJ = "35"
+               OPEN OUTPUT TEMPRJ-ARQ
+           END-IF
+
+           DISPLAY "PROCESSAR EM MODO (I)NTERATIVO, (L)OTE OU "
+               "(S)ENSOR?"
+           ACCEPT WS-MODO
+
+           EVALUATE TRUE
+               WHEN WS-MODO-LOTE
+                   PERFORM 3000-LOTE THRU 3000-LOTE-EXIT
+               WHEN WS-MODO-SENSOR
+                   PERFORM 4000-SENSOR THRU 4000-SENSOR-EXIT
+               WHEN OTHER
+                   PERFORM 2000-INTERATIVO THRU 2000-INTERATIVO-EXIT
+           END-EVALUATE
+
+           CLOSE TEMPLOG-ARQ
+           CLOSE TEMPRJ-ARQ
+           STOP RUN.
+
+      ******************************************************************
+      * 2000-INTERATIVO - conversao unica via ACCEPT no terminal.
+      ******************************************************************
+       2000-INTERATIVO.
+           MOVE "S" TO WS-CONTINUA
+           PERFORM 2100-CONVERTER-INTERATIVO THRU
+                   2100-CONVERTER-INTERATIVO-EXIT
+               UNTIL NOT WS-CONTINUA-SIM
+           .
+       2000-INTERATIVO-EXIT.
+           EXIT.
+
+       2100-CONVERTER-INTERATIVO.
+           MOVE "I" TO WS-ORIGEM
+           DISPLAY "INFORME ESCALA (F, C OU K)"
+           ACCEPT WS-ESCALA
+
+           IF WS-ESCALA = "F" OR "f" OR WS-ESCALA = "C" OR "c"
+                   OR WS-ESCALA = "K" OR "k"
                DISPLAY "INFORME A TEMPERATURA"
                ACCEPT WS-TEMPER
-               COMPUTE WS-CELSIUS = (WS-TEMPER * 1.8) + 32
-               MOVE WS-CELSIUS TO WS-RESUL
-               DISPLAY "O RESULTADO EM FAHRENHEIT EH " WS-RESUL
+               PERFORM 5500-VALIDAR-TEMPERATURA THRU
+                       5500-VALIDAR-TEMPERATURA-EXIT
+               IF WS-TEMPERATURA-VALIDA
+                   PERFORM 5000-CONVERTER THRU 5000-CONVERTER-EXIT
+                   DISPLAY "O RESULTADO EM " WS-NOME-DESTINO " EH "
+                       WS-RESUL
+                   PERFORM 6000-GRAVAR-LOG THRU 6000-GRAVAR-LOG-EXIT
+               ELSE
+                   PERFORM 7000-GRAVAR-REJEITO THRU
+                           7000-GRAVAR-REJEITO-EXIT
+               END-IF
+           ELSE
+               DISPLAY "ESCALA INVALIDA - INFORME F, C OU K"
+           END-IF
+
+           DISPLAY "DESEJA CONVERTER OUTRA TEMPERATURA (S/N)?"
+           ACCEPT WS-CONTINUA
+           .
+       2100-CONVERTER-INTERATIVO-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-LOTE - le pares escala/temperatura de TEMPIN e
+      * grava o resultado de cada conversao na saida padrao.
+      ******************************************************************
+       3000-LOTE.
+           PERFORM 3300-RESTAURAR-CKPT-LOTE THRU
+                   3300-RESTAURAR-CKPT-LOTE-EXIT
+           OPEN INPUT TEMPIN-ARQ
+           IF WS-STATUS-TEMPIN = "35"
+               DISPLAY "ARQUIVO TEMPIN NAO ENCONTRADO - LOTE CANCELADO"
+               GO TO 3000-LOTE-EXIT
+           END-IF
+           PERFORM 3100-LER-TEMPIN THRU 3100-LER-TEMPIN-EXIT
+           PERFORM 3200-PROC-REG THRU 3200-PROC-REG-EXIT
+               UNTIL WS-FIM-DO-TEMPIN
+           CLOSE TEMPIN-ARQ
+           PERFORM 3310-LIMPAR-CKPT-LOTE THRU
+                   3310-LIMPAR-CKPT-LOTE-EXIT
+           .
+       3000-LOTE-EXIT.
+           EXIT.
+
+       3100-LER-TEMPIN.
+           READ TEMPIN-ARQ
+               AT END
+                   SET WS-FIM-DO-TEMPIN TO TRUE
+           END-READ
+           .
+       3100-LER-TEMPIN-EXIT.
+           EXIT.
+
+       3200-PROC-REG.
+           ADD 1 TO WS-QTD-REGISTROS
+
+           IF WS-QTD-REGISTROS > WS-QTD-PULAR
+               MOVE "L"        TO WS-ORIGEM
+               MOVE TI-ESCALA  TO WS-ESCALA
+
+               IF TI-TEMPER NOT NUMERIC
+                   MOVE ZEROS TO WS-TEMPER
+                   MOVE "N"   TO WS-TEMPER-VALIDO
+                   MOVE "FORMATO INVALIDO NO REGISTRO (TEMPER.)"
+                       TO WS-MOTIVO-REJEITO
+                   PERFORM 7000-GRAVAR-REJEITO THRU
+                           7000-GRAVAR-REJEITO-EXIT
+               ELSE
+                   MOVE TI-TEMPER  TO WS-TEMPER
+
+                   IF WS-ESCALA = "F" OR "f" OR WS-ESCALA = "C" OR "c"
+                           OR WS-ESCALA = "K" OR "k"
+                       PERFORM 5500-VALIDAR-TEMPERATURA THRU
+                               5500-VALIDAR-TEMPERATURA-EXIT
+                       IF WS-TEMPERATURA-VALIDA
+                           PERFORM 5000-CONVERTER THRU
+                                   5000-CONVERTER-EXIT
+                           DISPLAY "ESCALA " WS-ESCALA " TEMP "
+                               WS-TEMPER " RESULTADO EM "
+                               WS-NOME-DESTINO " EH " WS-RESUL
+                           PERFORM 6000-GRAVAR-LOG THRU
+                                   6000-GRAVAR-LOG-EXIT
+                       ELSE
+                           PERFORM 7000-GRAVAR-REJEITO THRU
+                                   7000-GRAVAR-REJEITO-EXIT
+                       END-IF
+                   ELSE
+                       DISPLAY "ESCALA INVALIDA NO REGISTRO - "
+                           TI-ESCALA
+                   END-IF
+               END-IF
+
+               PERFORM 3320-GRAVAR-CKPT-LOTE THRU
+                       3320-GRAVAR-CKPT-LOTE-EXIT
+           END-IF
+
+           PERFORM 3100-LER-TEMPIN THRU 3100-LER-TEMPIN-EXIT
+           .
+       3200-PROC-REG-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3300-RESTAURAR-CKPT-LOTE - le CHKPTLOT, se existir, para
+      * descobrir quantos registros ja foram processados em uma
+      * execucao anterior e retomar o lote a partir dali.
+      ******************************************************************
+       3300-RESTAURAR-CKPT-LOTE.
+           MOVE ZEROS TO WS-QTD-PULAR
+           MOVE ZEROS TO WS-QTD-REGISTROS
+
+           OPEN INPUT CHKPTLOT-ARQ
+           IF WS-STATUS-CHKPTLOT = "00"
+               READ CHKPTLOT-ARQ
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-STATUS-CHKPTLOT = "00"
+                   MOVE CKL-QTD-PROCESSADOS TO WS-QTD-PULAR
+                   IF WS-QTD-PULAR > 0
+                       DISPLAY "REINICIANDO LOTE APOS O REGISTRO "
+                           WS-QTD-PULAR
+                   END-IF
+               END-IF
+               CLOSE CHKPTLOT-ARQ
+           END-IF
+           .
+       3300-RESTAURAR-CKPT-LOTE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3310-LIMPAR-CKPT-LOTE - zera o checkpoint ao final de um
+      * lote concluido com sucesso, para que a proxima execucao
+      * comece do primeiro registro.
+      ******************************************************************
+       3310-LIMPAR-CKPT-LOTE.
+           OPEN OUTPUT CHKPTLOT-ARQ
+           MOVE SPACES TO CHKPTLOT-REG
+           MOVE ZEROS  TO CKL-QTD-PROCESSADOS
+           WRITE CHKPTLOT-REG
+           CLOSE CHKPTLOT-ARQ
+           .
+       3310-LIMPAR-CKPT-LOTE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3320-GRAVAR-CKPT-LOTE - a cada WS-INTERVALO-CHECKPT registros
+      * processados, grava a posicao atual em CHKPTLOT.
+      ******************************************************************
+       3320-GRAVAR-CKPT-LOTE.
+           DIVIDE WS-QTD-REGISTROS BY WS-INTERVALO-CHECKPT
+               GIVING WS-CKPT-QUOCIENTE
+               REMAINDER WS-CKPT-RESTO
+
+           IF WS-CKPT-RESTO = 0
+               OPEN OUTPUT CHKPTLOT-ARQ
+               MOVE SPACES           TO CHKPTLOT-REG
+               MOVE WS-QTD-REGISTROS TO CKL-QTD-PROCESSADOS
+               WRITE CHKPTLOT-REG
+               CLOSE CHKPTLOT-ARQ
+           END-IF
+           .
+       3320-GRAVAR-CKPT-LOTE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-SENSOR - le os registros de largura fixa do arquivo de
+      * leituras de sensores (SENSFEED) e converte cada um
+      * automaticamente, sem necessidade de digitacao manual.
+      ******************************************************************
+       4000-SENSOR.
+           PERFORM 4300-RESTAURAR-CKPT-SENSOR THRU
+                   4300-RESTAURAR-CKPT-SENSOR-EXIT
+           OPEN INPUT SENSFEED-ARQ
+           IF WS-STATUS-SENSFEED = "35"
+               DISPLAY "ARQUIVO SENSFEED NAO ENCONTRADO - "
+                   "PROCESSAMENTO CANCELADO"
+               GO TO 4000-SENSOR-EXIT
+           END-IF
+           PERFORM 4100-LER-SENSFEED THRU 4100-LER-SENSFEED-EXIT
+           PERFORM 4200-PROC-SENSOR THRU 4200-PROC-SENSOR-EXIT
+               UNTIL WS-FIM-DO-SENSFEED
+           CLOSE SENSFEED-ARQ
+           PERFORM 4310-LIMPAR-CKPT-SENSOR THRU
+                   4310-LIMPAR-CKPT-SENSOR-EXIT
+           .
+       4000-SENSOR-EXIT.
+           EXIT.
+
+       4100-LER-SENSFEED.
+           READ SENSFEED-ARQ
+               AT END
+                   SET WS-FIM-DO-SENSFEED TO TRUE
+           END-READ
+           .
+       4100-LER-SENSFEED-EXIT.
+           EXIT.
+
+       4200-PROC-SENSOR.
+           ADD 1 TO WS-QTD-REGISTROS
+
+           IF WS-QTD-REGISTROS > WS-QTD-PULAR
+               MOVE "S"        TO WS-ORIGEM
+               MOVE SF-ESCALA  TO WS-ESCALA
+
+               IF SF-TEMPER NOT NUMERIC
+                   MOVE ZEROS TO WS-TEMPER
+                   MOVE "N"   TO WS-TEMPER-VALIDO
+                   MOVE "FORMATO INVALIDO NO SENSOR (TEMPERATURA)"
+                       TO WS-MOTIVO-REJEITO
+                   PERFORM 7000-GRAVAR-REJEITO THRU
+                           7000-GRAVAR-REJEITO-EXIT
+               ELSE
+                   MOVE SF-TEMPER  TO WS-TEMPER
+
+                   IF WS-ESCALA = "F" OR "f" OR WS-ESCALA = "C" OR "c"
+                           OR WS-ESCALA = "K" OR "k"
+                       PERFORM 5500-VALIDAR-TEMPERATURA THRU
+                               5500-VALIDAR-TEMPERATURA-EXIT
+                       IF WS-TEMPERATURA-VALIDA
+                           PERFORM 5000-CONVERTER THRU
+                                   5000-CONVERTER-EXIT
+                           DISPLAY "SENSOR " SF-SENSOR-ID " ESCALA "
+                               WS-ESCALA " TEMP " WS-TEMPER
+                           DISPLAY "  RESULTADO EM " WS-NOME-DESTINO
+                               " EH " WS-RESUL
+                           PERFORM 6000-GRAVAR-LOG THRU
+                                   6000-GRAVAR-LOG-EXIT
+                       ELSE
+                           PERFORM 7000-GRAVAR-REJEITO THRU
+                                   7000-GRAVAR-REJEITO-EXIT
+                       END-IF
+                   ELSE
+                       DISPLAY "ESCALA INVALIDA NO SENSOR "
+                           SF-SENSOR-ID " - " SF-ESCALA
+                   END-IF
+               END-IF
+
+               PERFORM 4320-GRAVAR-CKPT-SENSOR THRU
+                       4320-GRAVAR-CKPT-SENSOR-EXIT
            END-IF
 
-            STOP RUN.
+           PERFORM 4100-LER-SENSFEED THRU 4100-LER-SENSFEED-EXIT
+           .
+       4200-PROC-SENSOR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4300-RESTAURAR-CKPT-SENSOR - le CHKPTSEN, se existir, para
+      * retomar o processamento do sensor apos o ultimo registro
+      * ja concluido em uma execucao anterior.
+      ******************************************************************
+       4300-RESTAURAR-CKPT-SENSOR.
+           MOVE ZEROS TO WS-QTD-PULAR
+           MOVE ZEROS TO WS-QTD-REGISTROS
+
+           OPEN INPUT CHKPTSEN-ARQ
+           IF WS-STATUS-CHKPTSEN = "00"
+               READ CHKPTSEN-ARQ
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-STATUS-CHKPTSEN = "00"
+                   MOVE CKS-QTD-PROCESSADOS TO WS-QTD-PULAR
+                   IF WS-QTD-PULAR > 0
+                       DISPLAY "REINICIANDO SENSOR APOS O REGISTRO "
+                           WS-QTD-PULAR
+                   END-IF
+               END-IF
+               CLOSE CHKPTSEN-ARQ
+           END-IF
+           .
+       4300-RESTAURAR-CKPT-SENSOR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4310-LIMPAR-CKPT-SENSOR - zera o checkpoint ao final de um
+      * processamento de sensor concluido com sucesso.
+      ******************************************************************
+       4310-LIMPAR-CKPT-SENSOR.
+           OPEN OUTPUT CHKPTSEN-ARQ
+           MOVE SPACES TO CHKPTSEN-REG
+           MOVE ZEROS  TO CKS-QTD-PROCESSADOS
+           WRITE CHKPTSEN-REG
+           CLOSE CHKPTSEN-ARQ
+           .
+       4310-LIMPAR-CKPT-SENSOR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4320-GRAVAR-CKPT-SENSOR - a cada WS-INTERVALO-CHECKPT
+      * registros processados, grava a posicao atual em CHKPTSEN.
+      ******************************************************************
+       4320-GRAVAR-CKPT-SENSOR.
+           DIVIDE WS-QTD-REGISTROS BY WS-INTERVALO-CHECKPT
+               GIVING WS-CKPT-QUOCIENTE
+               REMAINDER WS-CKPT-RESTO
+
+           IF WS-CKPT-RESTO = 0
+               OPEN OUTPUT CHKPTSEN-ARQ
+               MOVE SPACES           TO CHKPTSEN-REG
+               MOVE WS-QTD-REGISTROS TO CKS-QTD-PROCESSADOS
+               WRITE CHKPTSEN-REG
+               CLOSE CHKPTSEN-ARQ
+           END-IF
+           .
+       4320-GRAVAR-CKPT-SENSOR-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-CONVERTER - converte WS-TEMPER de acordo com WS-ESCALA:
+      * F -> Celsius, C -> Fahrenheit, K -> Celsius. Devolve o
+      * resultado em WS-RESUL e o nome da escala destino em
+      * WS-NOME-DESTINO.
+      ******************************************************************
+       5000-CONVERTER.
+           EVALUATE TRUE
+               WHEN WS-ESCALA = "F" OR "f"
+                   COMPUTE WS-FAHRENHEIT ROUNDED =
+                       (WS-TEMPER - 32) / 1.8
+                   MOVE WS-FAHRENHEIT  TO WS-RESUL
+                   MOVE "CELSIUS"      TO WS-NOME-DESTINO
+               WHEN WS-ESCALA = "C" OR "c"
+                   COMPUTE WS-CELSIUS ROUNDED =
+                       (WS-TEMPER * 1.8) + 32
+                   MOVE WS-CELSIUS     TO WS-RESUL
+                   MOVE "FAHRENHEIT"   TO WS-NOME-DESTINO
+               WHEN WS-ESCALA = "K" OR "k"
+                   COMPUTE WS-CELSIUS ROUNDED =
+                       WS-TEMPER - 273.15
+                   MOVE WS-CELSIUS     TO WS-RESUL
+                   MOVE "CELSIUS"      TO WS-NOME-DESTINO
+           END-EVALUATE
+           .
+       5000-CONVERTER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5500-VALIDAR-TEMPERATURA - confere se WS-TEMPER esta dentro
+      * da faixa fisicamente possivel para a escala em WS-ESCALA
+      * (nenhuma escala aceita valor abaixo do zero absoluto).
+      ******************************************************************
+       5500-VALIDAR-TEMPERATURA.
+           MOVE "S"    TO WS-TEMPER-VALIDO
+           MOVE SPACES TO WS-MOTIVO-REJEITO
+
+           EVALUATE TRUE
+               WHEN WS-ESCALA = "C" OR "c"
+                   IF WS-TEMPER < -273.15
+                       MOVE "N" TO WS-TEMPER-VALIDO
+                       MOVE "ABAIXO DO ZERO ABSOLUTO (CELSIUS)"
+                           TO WS-MOTIVO-REJEITO
+                   END-IF
+               WHEN WS-ESCALA = "F" OR "f"
+                   IF WS-TEMPER < -459.67
+                       MOVE "N" TO WS-TEMPER-VALIDO
+                       MOVE "ABAIXO DO ZERO ABSOLUTO (FAHRENHEIT)"
+                           TO WS-MOTIVO-REJEITO
+                   END-IF
+               WHEN WS-ESCALA = "K" OR "k"
+                   IF WS-TEMPER < 0
+                       MOVE "N" TO WS-TEMPER-VALIDO
+                       MOVE "KELVIN NAO PODE SER NEGATIVO"
+                           TO WS-MOTIVO-REJEITO
+                   END-IF
+           END-EVALUATE
+           .
+       5500-VALIDAR-TEMPERATURA-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 6000-GRAVAR-LOG - registra a conversao corrente em TEMPLOG
+      * para fins de auditoria (data, hora, escala, entrada e
+      * resultado).
+      ******************************************************************
+       6000-GRAVAR-LOG.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-SISTEMA FROM TIME
+
+           MOVE SPACES             TO TEMPLOG-REG
+           MOVE WS-DATA-SISTEMA    TO TL-DATA
+           MOVE WS-HORA-SISTEMA    TO TL-HORA
+           MOVE WS-ESCALA          TO TL-ESCALA
+           MOVE WS-TEMPER          TO TL-TEMPER
+           MOVE WS-RESUL           TO TL-RESULTADO
+
+           WRITE TEMPLOG-REG
+           .
+       6000-GRAVAR-LOG-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7000-GRAVAR-REJEITO - registra em TEMPRJ uma leitura fora da
+      * faixa fisicamente valida, para revisao posterior, em vez de
+      * seguir para a conversao.
+      ******************************************************************
+       7000-GRAVAR-REJEITO.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-SISTEMA FROM TIME
+
+           MOVE SPACES             TO TEMPRJ-REG
+           MOVE WS-DATA-SISTEMA    TO TR-DATA
+           MOVE WS-HORA-SISTEMA    TO TR-HORA
+           MOVE WS-ORIGEM          TO TR-ORIGEM
+           MOVE WS-ESCALA          TO TR-ESCALA
+           MOVE WS-TEMPER          TO TR-TEMPER
+           MOVE WS-MOTIVO-REJEITO  TO TR-MOTIVO
+
+           WRITE TEMPRJ-REG
+           DISPLAY "LEITURA REJEITADA - " WS-MOTIVO-REJEITO
+           .
+       7000-GRAVAR-REJEITO-EXIT.
+           EXIT.
+
        END PROGRAM CONVERSOR-TEMPERATURA.
